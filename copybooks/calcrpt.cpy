@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  CALCRPT.CPY                                                  *
+      *  BATCH RESULT REPORT RECORD FOR CALCBAT3.  ONE PRINT LINE     *
+      *  IS PRODUCED FOR EACH TRANSACTION READ FROM CALC-TRAN-FILE.   *
+      *****************************************************************
+       01  CALC-RPT-RECORD.
+           05  CRPT-OPERATOR           PIC X(01).
+           05  FILLER                  PIC X(01)      VALUE SPACE.
+           05  CRPT-NUMBER-1           PIC -(4)9.99.
+           05  FILLER                  PIC X(01)      VALUE SPACE.
+           05  CRPT-NUMBER-2           PIC -(4)9.99.
+           05  FILLER                  PIC X(01)      VALUE SPACE.
+           05  CRPT-RESULT             PIC -(5)9.99.
+           05  FILLER                  PIC X(01)      VALUE SPACE.
+           05  CRPT-REMARKS            PIC X(20).
