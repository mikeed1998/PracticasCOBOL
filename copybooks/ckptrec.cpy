@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  CKPTREC.CPY                                                  *
+      *  RESTART CHECKPOINT RECORD FOR THE LONG-RUNNING SUBP-2-*      *
+      *  ITERATION JOBS.  WRITTEN PERIODICALLY WHILE THE TABLE RUNS   *
+      *  AND READ BACK BY THE "RESUME" OPTION ON SUBP-MENU-2.         *
+      *****************************************************************
+       01  CALC-CKPT-RECORD.
+           05  CKPT-OPERATION          PIC X(01).
+               88  CKPT-OPERATION-SUBTRACT     VALUE "S".
+               88  CKPT-OPERATION-MULTIPLY     VALUE "M".
+               88  CKPT-OPERATION-DIVIDE       VALUE "D".
+           05  CKPT-ITER-COUNT         PIC 9(06).
+           05  CKPT-NUMBER-INIT        PIC 9(06).
+           05  CKPT-MAX-VALUE          PIC 9(06).
+           05  CKPT-NUMBER-RANGE       PIC 9(06).
+           05  CKPT-PAGE-COUNT         PIC 9(04).
