@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  CALCTRAN.CPY                                                 *
+      *  BATCH TRANSACTION INPUT RECORD FOR CALCBAT3.  ONE RECORD     *
+      *  DRIVES ONE PASS THROUGH THE SAME ADD/SUBTRACT/MULTIPLY/      *
+      *  DIVIDE LOGIC USED BY THE INTERACTIVE CALCULATOR.             *
+      *****************************************************************
+       01  CALC-TRAN-RECORD.
+           05  CTRAN-OPERATOR          PIC X(01).
+               88  CTRAN-OPERATOR-ADD          VALUE "A".
+               88  CTRAN-OPERATOR-SUBTRACT     VALUE "S".
+               88  CTRAN-OPERATOR-MULTIPLY     VALUE "M".
+               88  CTRAN-OPERATOR-DIVIDE       VALUE "D".
+           05  CTRAN-NUMBER-1          PIC S9(4)V99
+                                        SIGN IS LEADING SEPARATE.
+           05  CTRAN-NUMBER-2          PIC S9(4)V99
+                                        SIGN IS LEADING SEPARATE.
