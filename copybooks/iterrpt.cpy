@@ -0,0 +1,48 @@
+      *****************************************************************
+      *  ITERRPT.CPY                                                  *
+      *  PAGE-FORMATTED REPORT RECORD FOR THE SUBP-2-* ITERATION      *
+      *  TABLES.  ITER-RPT-RECORD IS THE PHYSICAL PRINT LINE; THE     *
+      *  REDEFINES BELOW ARE THE ALTERNATE VIEWS USED TO BUILD THE    *
+      *  PAGE HEADING, THE PARAMETER LINE, EACH DETAIL LINE AND THE   *
+      *  TRAILING COUNT LINE.                                         *
+      *****************************************************************
+       01  ITER-RPT-RECORD.
+           05  ITER-RPT-LINE               PIC X(80).
+
+       01  ITER-RPT-HEADER-1  REDEFINES ITER-RPT-RECORD.
+           05  IH1-TITLE                   PIC X(30)
+                   VALUE "REPORTE DE ITERACIONES".
+           05  IH1-LIT-FECHA                PIC X(07)
+                   VALUE "FECHA: ".
+           05  IH1-RUN-DATE                PIC X(10).
+           05  IH1-LIT-PAGINA               PIC X(08)
+                   VALUE "  PAGINA".
+           05  IH1-PAGE-NO                 PIC ZZZ9.
+           05  FILLER                      PIC X(21).
+
+       01  ITER-RPT-HEADER-2  REDEFINES ITER-RPT-RECORD.
+           05  FILLER                      PIC X(01).
+           05  IH2-LIT-INIT                 PIC X(14)
+                   VALUE "VALOR INICIAL:".
+           05  IH2-NUMBER-INIT             PIC ZZZZZ9.
+           05  IH2-LIT-MAX                  PIC X(10)
+                   VALUE "  MAXIMO: ".
+           05  IH2-MAX-VALUE               PIC ZZZZZ9.
+           05  IH2-LIT-RANGE                PIC X(09)
+                   VALUE "  RANGO: ".
+           05  IH2-NUMBER-RANGE            PIC ZZZZZ9.
+           05  FILLER                      PIC X(28).
+
+       01  ITER-RPT-DETAIL  REDEFINES ITER-RPT-RECORD.
+           05  FILLER                      PIC X(05).
+           05  ID-SEQ-NO                   PIC ZZZZZ9.
+           05  FILLER                      PIC X(05)      VALUE SPACE.
+           05  ID-VALUE                    PIC -(6)9.
+           05  FILLER                      PIC X(57).
+
+       01  ITER-RPT-FOOTER  REDEFINES ITER-RPT-RECORD.
+           05  FILLER                      PIC X(01).
+           05  IF-LIT                      PIC X(30)
+                   VALUE "TOTAL DE VALORES GENERADOS: ".
+           05  IF-COUNT                    PIC ZZZZZ9.
+           05  FILLER                      PIC X(43).
