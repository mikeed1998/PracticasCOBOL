@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  PARMREC.CPY                                                  *
+      *  SAVED ITERATION PARAMETER RECORD.  SUBP-2-INGRESAR LOOKS UP  *
+      *  A RECORD BY NAME INSTEAD OF MAKING THE OPERATOR RE-KEY THE   *
+      *  SAME INIT/MAX/RANGE VALUES FOR A RECURRING TABLE RUN.        *
+      *****************************************************************
+       01  CALC-PARM-RECORD.
+           05  CPARM-NAME              PIC X(10).
+           05  CPARM-NUMBER-INIT       PIC 9(06).
+           05  CPARM-MAX-VALUE         PIC 9(06).
+           05  CPARM-NUMBER-RANGE      PIC 9(06).
