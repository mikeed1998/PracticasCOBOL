@@ -0,0 +1,32 @@
+      *****************************************************************
+      *  CALCLOG.CPY                                                  *
+      *  RECORD LAYOUT FOR THE CALCULATOR AUDIT LOG.  ONE RECORD IS   *
+      *  WRITTEN FOR EVERY OPERATION PERFORMED THROUGH SUBP-1-ADD,    *
+      *  SUBP-1-SUBTRACT, SUBP-1-MULTIPLY OR SUBP-1-DIVIDE, WHETHER   *
+      *  KEYED IN INTERACTIVELY OR DRIVEN FROM THE BATCH TRANSACTION  *
+      *  FILE.                                                        *
+      *****************************************************************
+       01  CALC-LOG-RECORD.
+           05  CLOG-RUN-DATE           PIC X(08).
+           05  CLOG-RUN-TIME           PIC X(08).
+           05  CLOG-SOURCE             PIC X(01).
+               88  CLOG-SOURCE-INTERACTIVE     VALUE "I".
+               88  CLOG-SOURCE-BATCH           VALUE "B".
+           05  CLOG-OPERATOR           PIC X(01).
+               88  CLOG-OPERATOR-ADD           VALUE "A".
+               88  CLOG-OPERATOR-SUBTRACT      VALUE "S".
+               88  CLOG-OPERATOR-MULTIPLY      VALUE "M".
+               88  CLOG-OPERATOR-DIVIDE        VALUE "D".
+           05  CLOG-NUMBER-1           PIC S9(4)V99
+                                        SIGN IS LEADING SEPARATE.
+           05  CLOG-NUMBER-2           PIC S9(4)V99
+                                        SIGN IS LEADING SEPARATE.
+           05  CLOG-RESULT             PIC S9(5)V99
+                                        SIGN IS LEADING SEPARATE.
+           05  CLOG-REMAINDER          PIC S9(5)V99
+                                        SIGN IS LEADING SEPARATE.
+           05  CLOG-STATUS             PIC X(02).
+               88  CLOG-STATUS-OK              VALUE "OK".
+               88  CLOG-STATUS-OVERFLOW        VALUE "OF".
+               88  CLOG-STATUS-ERROR           VALUE "ER".
+               88  CLOG-STATUS-INVALID         VALUE "IV".
