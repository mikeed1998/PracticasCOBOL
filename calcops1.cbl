@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CALCOPS1.
+       AUTHOR.        J. HERRERA MORALES.
+       INSTALLATION.  DEPTO. DE SISTEMAS.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+      *****************************************************************
+      *  CALCOPS1 IS THE SHARED ARITHMETIC SUBPROGRAM FOR THE FOUR    *
+      *  BASIC OPERATIONS OF THE CALCULATOR.  IT IS CALLED BOTH BY    *
+      *  THE INTERACTIVE PROGRAM REPASO-3 (SUBP-1-ADD, SUBP-1-        *
+      *  SUBTRACT, SUBP-1-MULTIPLY, SUBP-1-DIVIDE) AND BY THE BATCH   *
+      *  DRIVER CALCBAT3, SO THE SAME COMPUTATION AND OVERFLOW-       *
+      *  TRAPPING LOGIC RUNS NO MATTER WHERE THE OPERANDS CAME FROM.  *
+      *  CALCOPS1 DOES NOT DO ANY DISPLAY OR FILE I/O ITSELF; THE     *
+      *  CALLING PROGRAM IS RESPONSIBLE FOR REPORTING AND LOGGING     *
+      *  THE RESULT IT RECEIVES BACK IN THE LINKAGE AREA.             *
+      *
+      *  MODIFICATION HISTORY.
+      *  DATE        BY   DESCRIPTION
+      *  ----------  ---  ---------------------------------------------
+      *  2026-08-08  JHM  ORIGINAL VERSION - EXTRACTED THE FOUR BASIC
+      *                   OPERATIONS OUT OF REPASO-3 SO THE BATCH
+      *                   DRIVER CAN SHARE THE SAME LOGIC, ADDED
+      *                   DECIMAL OPERANDS AND ON SIZE ERROR TRAPPING.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  CONTROL-SWITCHES.
+           05  DIVISOR-ZERO-SW      PIC X(01)      VALUE "N".
+               88  DIVISOR-IS-ZERO          VALUE "Y".
+
+       LINKAGE SECTION.
+       01  OPS-OPERATOR                 PIC X(01).
+           88  OPS-OPERATOR-ADD                 VALUE "A".
+           88  OPS-OPERATOR-SUBTRACT            VALUE "S".
+           88  OPS-OPERATOR-MULTIPLY            VALUE "M".
+           88  OPS-OPERATOR-DIVIDE              VALUE "D".
+       01  OPS-NUMBER-1                  PIC S9(4)V99.
+       01  OPS-NUMBER-2                  PIC S9(4)V99.
+       01  OPS-RESULT                    PIC S9(5)V99.
+       01  OPS-REMAINDER                 PIC S9(5)V99.
+       01  OPS-STATUS                    PIC X(02).
+           88  OPS-STATUS-OK                     VALUE "OK".
+           88  OPS-STATUS-OVERFLOW               VALUE "OF".
+           88  OPS-STATUS-ERROR                  VALUE "ER".
+           88  OPS-STATUS-INVALID                VALUE "IV".
+
+       PROCEDURE DIVISION USING OPS-OPERATOR OPS-NUMBER-1 OPS-NUMBER-2
+                                OPS-RESULT OPS-REMAINDER OPS-STATUS.
+
+       0000-CALCOPS1-MAIN.
+           MOVE ZERO TO OPS-RESULT OPS-REMAINDER
+           SET OPS-STATUS-OK TO TRUE
+
+           EVALUATE TRUE
+               WHEN OPS-OPERATOR-ADD
+                   PERFORM 1000-DO-ADD
+               WHEN OPS-OPERATOR-SUBTRACT
+                   PERFORM 2000-DO-SUBTRACT
+               WHEN OPS-OPERATOR-MULTIPLY
+                   PERFORM 3000-DO-MULTIPLY
+               WHEN OPS-OPERATOR-DIVIDE
+                   PERFORM 4000-DO-DIVIDE
+               WHEN OTHER
+                   SET OPS-STATUS-INVALID TO TRUE
+           END-EVALUATE
+
+           GOBACK.
+
+       1000-DO-ADD.
+           ADD OPS-NUMBER-1 TO OPS-NUMBER-2 GIVING OPS-RESULT
+               ON SIZE ERROR
+                   SET OPS-STATUS-OVERFLOW TO TRUE
+           END-ADD.
+
+       2000-DO-SUBTRACT.
+           SUBTRACT OPS-NUMBER-1 FROM OPS-NUMBER-2 GIVING OPS-RESULT
+               ON SIZE ERROR
+                   SET OPS-STATUS-OVERFLOW TO TRUE
+           END-SUBTRACT.
+
+       3000-DO-MULTIPLY.
+           MULTIPLY OPS-NUMBER-1 BY OPS-NUMBER-2 GIVING OPS-RESULT
+               ON SIZE ERROR
+                   SET OPS-STATUS-OVERFLOW TO TRUE
+           END-MULTIPLY.
+
+       4000-DO-DIVIDE.
+           MOVE "N" TO DIVISOR-ZERO-SW
+           IF OPS-NUMBER-2 = ZERO
+               MOVE "Y" TO DIVISOR-ZERO-SW
+               SET OPS-STATUS-ERROR TO TRUE
+           ELSE
+               DIVIDE OPS-NUMBER-1 BY OPS-NUMBER-2
+                   GIVING OPS-RESULT REMAINDER OPS-REMAINDER
+                   ON SIZE ERROR
+                       SET OPS-STATUS-OVERFLOW TO TRUE
+               END-DIVIDE
+           END-IF.
+
+       END PROGRAM CALCOPS1.
