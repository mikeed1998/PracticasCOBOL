@@ -1,212 +1,767 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. REPASO-3.
-DATA DIVISION.
-FILE SECTION.
-
-WORKING-STORAGE SECTION.
-
-01  OPC-1           PIC     99.
-01  OPC-2           PIC     XX       VALUE   SPACE.
-01  OPC-3           PIC     XX       VALUE   SPACE.
-01  OPC-4           PIC     99       VALUE   ZERO.
-01  NUMBER-1        PIC     S9(4)    VALUE   ZERO.
-01  NUMBER-2        PIC     S9(4)    VALUE   ZERO.
-01  RES-ADD         PIC     S9(5).
-01  RES-SUBTRACT    PIC     S9(5).
-01  RES-MULTIPLY    PIC     S9(5).
-01  RES-DIVIDE      PIC     S9(5).
-01  RES-REMAINDER   PIC     S9(5).
-01  NUMBER-INIT     PIC     9(6)     VALUE   ZERO.   
-01  MAX-VALUE       PIC     9(6)     VALUE   ZERO.
-01  NUMBER-RANGE    PIC     9(6)     VALUE   ZERO.
-01  ITERATOR-1      PIC     9999     VALUE   ZERO.
-01  ITERATOR-2      PIC     9999     VALUE   ZERO.
-01  ITERATOR-3      PIC     9(5)     VALUE   ZERO.
-01  ITERATOR-4      PIC     9999     VALUE   ZERO.
-
-PROCEDURE DIVISION.
-
-    MENU-PROGRAMA.
-        DISPLAY "..::MENU PROGRAMA::..".
-        DISPLAY "1) Operaciones basicas.".
-        DISPLAY "2) Iteraciones.".
-        DISPLAY "0) Salir.".
-        DISPLAY "Ingresa la opcion que deseas seleccionar: ".
-        ACCEPT OPC-1.
-        
-        IF OPC-1 = 1
-            PERFORM SUBP-1-CALCULADORA
-        ELSE
-            IF OPC-1 = 2
-                PERFORM SUBP-2-TABLAS
-            ELSE 
-                IF OPC-1 = 0
-                    PERFORM FINALIZAR
-                ELSE
-                    DISPLAY "Opcion no valida."
-                    PERFORM MENU-PROGRAMA
-                END-IF
-            END-IF
-        END-IF.
-        
-    REINICIAR-VALORES.
-        MOVE 0 TO NUMBER-1 NUMBER-2.
-    
-    CONTINUAR.
-        DISPLAY "Deseas continuar (escribe SI o NO): ".
-        ACCEPT OPC-3.
-        
-        IF OPC-3 = "SI" OR OPC-3 = "si"
-            PERFORM MENU-PROGRAMA
-        ELSE
-            PERFORM FINALIZAR.
-    
-    FINALIZAR.
-        STOP RUN.    
-    
-    SUBP-MENU-1.
-        DISPLAY "..::SUB MENU CALCULADORA::..".
-        DISPLAY "A) SUMA.".
-        DISPLAY "B) RESTA.".
-        DISPLAY "C) MULTIPLICACION.".
-        DISPLAY "D) DIVISION Y RESTO.".
-        DISPLAY "0) SALIR.".
-        DISPLAY "Ingresa la opcion: ".
-        ACCEPT OPC-2.
-        
-        IF OPC-2 = "A" OR OPC-2 = "a"
-            PERFORM SUBP-1-INGRESAR
-            PERFORM SUBP-1-ADD
-        ELSE
-            DISPLAY " ".
-        
-        IF OPC-2 = "B" OR OPC-2 = "b"
-            PERFORM SUBP-1-INGRESAR
-            PERFORM SUBP-1-SUBTRACT
-        ELSE
-            DISPLAY " ".
-            
-        IF OPC-2 = "C" OR OPC-2 = "c"
-            PERFORM SUBP-1-INGRESAR
-            PERFORM SUBP-1-MULTIPLY
-        ELSE
-            DISPLAY " ".
-            
-        IF OPC-2 = "D" OR OPC-2 = "d"
-            PERFORM SUBP-1-INGRESAR
-            PERFORM SUBP-1-DIVIDE
-        ELSE
-            DISPLAY " ".
-            
-        IF OPC-2 = "0"
-            PERFORM MENU-PROGRAMA
-        ELSE
-            DISPLAY " ".
-            
-        PERFORM CONTINUAR.
-        
-    SUBP-1-INGRESAR.
-        DISPLAY "Ingresa el primer valor: ".
-        ACCEPT NUMBER-1.
-        DISPLAY "Ingresa el segudno valor: ".
-        ACCEPT NUMBER-2.
-        
-    SUBP-1-ADD.
-        ADD NUMBER-1 TO NUMBER-2 GIVING RES-ADD.
-        DISPLAY NUMBER-1 " + " NUMBER-2 " = " RES-ADD.
-    
-    SUBP-1-SUBTRACT.
-        SUBTRACT NUMBER-1 FROM NUMBER-2 GIVING RES-SUBTRACT.
-        DISPLAY NUMBER-1 " - " NUMBER-2 " = " RES-SUBTRACT.
-    
-    SUBP-1-MULTIPLY.
-        MULTIPLY NUMBER-1 BY NUMBER-2 GIVING RES-MULTIPLY.
-        DISPLAY NUMBER-1 " * " NUMBER-2 " = " RES-MULTIPLY.
-    
-    SUBP-1-DIVIDE.
-        DIVIDE NUMBER-1 BY NUMBER-2 GIVING RES-DIVIDE REMAINDER RES-REMAINDER.
-        DISPLAY NUMBER-1 " / " NUMBER-2 " = " RES-DIVIDE.
-        DISPLAY NUMBER-1 " % " NUMBER-2 " = " RES-REMAINDER.
-    
-    SUBP-2-INGRESAR.
-        DISPLAY "Ingresa el inicio de la iteracion: ".
-        ACCEPT NUMBER-INIT.
-        DISPLAY "Ingresa el limite a iterar.".
-        ACCEPT MAX-VALUE.
-        DISPLAY "Ingresa el rango de iteracion.".
-        ACCEPT NUMBER-RANGE.
-    
-    SUBP-MENU-2.
-        DISPLAY "..::SUB MENU TABLAS DE MULTIPLICAR::..".
-        DISPLAY "1) INCREMENTAR ++/+=".
-        DISPLAY "2) DECREMENTAR --/-=".
-        DISPLAY "3) INCREMENTAR *=".
-        DISPLAY "4) DECREMENTAR /=".
-        DISPLAY "0) SALIR."
-        DISPLAY "Como quieres iterar: ".
-        ACCEPT OPC-4.
-        
-        IF OPC-4 = 1
-            PERFORM SUBP-2-INGRESAR
-            PERFORM SUBP-2-INCREMENTAR-ADD
-        ELSE
-            DISPLAY " ".
-            
-        IF OPC-4 = 2
-            PERFORM SUBP-2-INGRESAR
-            PERFORM SUBP-2-DECREMENTAR-SUBTRACT
-        ELSE
-            DISPLAY " ".
-            
-        IF OPC-4 = 3
-            PERFORM SUBP-2-INGRESAR
-            PERFORM SUBP-2-INCREMENTAR-MULTIPLY
-        ELSE
-            DISPLAY " ".
-            
-        IF OPC-4 = 4
-            PERFORM SUBP-2-INGRESAR
-            PERFORM SUBP-2-DECREMENTAR-DIVIDE
-        ELSE
-            DISPLAY " ".
-            
-        IF OPC-4 = 0
-            PERFORM MENU-PROGRAMA
-        ELSE
-            DISPLAY " ".
-            
-        PERFORM CONTINUAR.
-            
-    SUBP-2-INCREMENTAR-ADD.
-        PERFORM VARYING NUMBER-INIT FROM NUMBER-INIT BY NUMBER-RANGE UNTIL NUMBER-INIT > MAX-VALUE
-        DISPLAY NUMBER-INIT
-        END-PERFORM.
-    
-    SUBP-2-DECREMENTAR-SUBTRACT.
-        PERFORM SUBP-2-DECREMENTAR-SUBTRACT-OPERATION MAX-VALUE TIMES.
-        
-    SUBP-2-DECREMENTAR-SUBTRACT-OPERATION.
-        SUBTRACT NUMBER-RANGE FROM NUMBER-INIT.
-        DISPLAY NUMBER-INIT.
-    
-    SUBP-2-INCREMENTAR-MULTIPLY.
-        PERFORM SUBP-2-INCREMENTAR-MULTIPLY-OPERATION MAX-VALUE TIMES.
-    
-    SUBP-2-INCREMENTAR-MULTIPLY-OPERATION.
-        MULTIPLY NUMBER-RANGE BY NUMBER-INIT.
-        DISPLAY NUMBER-INIT.
-    
-    SUBP-2-DECREMENTAR-DIVIDE.
-        PERFORM SUBP-2-DECREMENTAR-DIVIDE-OPERATION MAX-VALUE TIMES.
-    
-    SUBP-2-DECREMENTAR-DIVIDE-OPERATION.
-        DIVIDE NUMBER-RANGE INTO NUMBER-INIT.
-        DISPLAY NUMBER-INIT.
-    
-    SUBP-1-CALCULADORA.
-        PERFORM SUBP-MENU-1.
-    
-    SUBP-2-TABLAS.
-        PERFORM SUBP-MENU-2.
-
-END PROGRAM REPASO-3.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    REPASO-3.
+       AUTHOR.        J. HERRERA MORALES.
+       INSTALLATION.  DEPTO. DE SISTEMAS.
+       DATE-WRITTEN.  2024-02-10.
+       DATE-COMPILED.
+      *****************************************************************
+      *  REPASO-3 - CALCULADORA / TABLAS DE ITERACION.                *
+      *  MENU DE PRACTICA CON DOS SUBMENUS:                           *
+      *    1) CALCULADORA BASICA  (SUMA, RESTA, MULTIPLICACION,       *
+      *       DIVISION CON RESTO).                                    *
+      *    2) TABLAS DE ITERACION (INCREMENTO/DECREMENTO POR RANGO)   *
+      *       Y TABLAS DE MULTIPLICAR.                                *
+      *
+      *  MODIFICATION HISTORY.
+      *  DATE        BY   DESCRIPTION
+      *  ----------  ---  ---------------------------------------------
+      *  2024-02-10  JHM  VERSION ORIGINAL.
+      *  2026-08-08  JHM  BITACORA DE AUDITORIA PARA CADA CALCULO
+      *                   (CALC-LOG-FILE), VALIDACION DE DIVISOR Y
+      *                   RANGO EN CERO, CALCULO DECIMAL, DETECCION DE
+      *                   DESBORDAMIENTO VIA CALCOPS1, REPORTE PAGINADO
+      *                   DE LAS TABLAS DE ITERACION, CHECKPOINT/
+      *                   REANUDACION PARA CORRIDAS LARGAS, TABLA DE
+      *                   MULTIPLICAR REAL EN EL SUBMENU 2, RE-INGRESO
+      *                   PUNTUAL EN OPCIONES INVALIDAS Y CARGA DE
+      *                   PARAMETROS DE ITERACION DESDE ARCHIVO.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-LOG-FILE   ASSIGN TO "CALCLOG"
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS LOG-FILE-STATUS.
+           SELECT ITER-RPT-FILE   ASSIGN TO "ITERRPT"
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS ITRPT-FILE-STATUS.
+           SELECT CALC-CKPT-FILE  ASSIGN TO "CALCCKPT"
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS CKPT-FILE-STATUS.
+           SELECT CALC-PARM-FILE  ASSIGN TO "CALCPARM"
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS PARM-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-LOG-FILE
+           RECORDING MODE IS F.
+           COPY "calclog.cpy".
+
+       FD  ITER-RPT-FILE
+           RECORDING MODE IS F.
+           COPY "iterrpt.cpy".
+
+       FD  CALC-CKPT-FILE
+           RECORDING MODE IS F.
+           COPY "ckptrec.cpy".
+
+       FD  CALC-PARM-FILE
+           RECORDING MODE IS F.
+           COPY "parmrec.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01  OPC-1                PIC     99.
+       01  OPC-2                PIC     XX       VALUE   SPACE.
+       01  OPC-3                PIC     XX       VALUE   SPACE.
+       01  OPC-4                PIC     99       VALUE   ZERO.
+       01  NUMBER-1             PIC     S9(4)V99 VALUE   ZERO.
+       01  NUMBER-2             PIC     S9(4)V99 VALUE   ZERO.
+       01  RES-ADD              PIC     S9(5)V99.
+       01  RES-SUBTRACT         PIC     S9(5)V99.
+       01  RES-MULTIPLY         PIC     S9(5)V99.
+       01  RES-DIVIDE           PIC     S9(5)V99.
+       01  RES-REMAINDER        PIC     S9(5)V99.
+       01  ED-NUMBER-1          PIC     -(4)9.99.
+       01  ED-NUMBER-2          PIC     -(4)9.99.
+       01  ED-RESULT            PIC     -(5)9.99.
+       01  ED-REMAINDER         PIC     -(5)9.99.
+       01  NUMBER-INIT          PIC     9(6)     VALUE   ZERO.
+       01  MAX-VALUE            PIC     9(6)     VALUE   ZERO.
+       01  NUMBER-RANGE         PIC     9(6)     VALUE   ZERO.
+       01  ITERATOR-1           PIC     9999     VALUE   ZERO.
+       01  ITERATOR-2           PIC     9999     VALUE   ZERO.
+       01  ITERATOR-3           PIC     9(5)     VALUE   ZERO.
+       01  ITERATOR-4           PIC     9(9)     VALUE   ZERO.
+
+      *----------------------------------------------------------------
+      *  FILE-STATUS SWITCHES.  "35" IS THE STANDARD COBOL FILE-STATUS
+      *  VALUE FOR "FILE NOT FOUND" ON AN OPEN - USED HERE TO TELL A
+      *  FILE THAT HAS NEVER BEEN WRITTEN YET FROM A REAL I/O ERROR.
+      *----------------------------------------------------------------
+       01  FILE-STATUSES.
+           05  LOG-FILE-STATUS       PIC X(02).
+               88  LOG-FILE-NOT-FOUND        VALUE "35".
+           05  ITRPT-FILE-STATUS     PIC X(02).
+               88  ITRPT-FILE-NOT-FOUND      VALUE "35".
+           05  CKPT-FILE-STATUS      PIC X(02).
+               88  CKPT-FILE-NOT-FOUND       VALUE "35".
+           05  PARM-FILE-STATUS      PIC X(02).
+               88  PARM-FILE-NOT-FOUND       VALUE "35".
+
+       01  CONTROL-SWITCHES.
+           05  PARM-EOF-SW           PIC X(01)     VALUE "N".
+               88  END-OF-PARM-FILE          VALUE "Y".
+           05  PARM-FOUND-SW         PIC X(01)     VALUE "N".
+               88  PARM-FOUND                VALUE "Y".
+           05  PARM-LOADED-SW        PIC X(01)     VALUE "N".
+               88  PARM-LOADED               VALUE "Y".
+           05  RESUME-SW             PIC X(01)     VALUE "N".
+               88  RESUMING-RUN              VALUE "Y".
+           05  CKPT-EOF-SW           PIC X(01)     VALUE "N".
+               88  END-OF-CKPT-FILE          VALUE "Y".
+
+       01  CALC-LINKAGE-AREA.
+           05  CALC-OPERATOR         PIC X(01).
+           05  CALC-NUMBER-1         PIC S9(4)V99.
+           05  CALC-NUMBER-2         PIC S9(4)V99.
+           05  CALC-RESULT           PIC S9(5)V99.
+           05  CALC-REMAINDER        PIC S9(5)V99.
+           05  CALC-STATUS           PIC X(02).
+               88  CALC-STATUS-OK            VALUE "OK".
+               88  CALC-STATUS-OVERFLOW      VALUE "OF".
+               88  CALC-STATUS-ERROR         VALUE "ER".
+               88  CALC-STATUS-INVALID       VALUE "IV".
+
+       01  CURRENT-DATE              PIC 9(08).
+       01  CURRENT-TIME              PIC 9(08).
+       01  RUN-DATE-EDIT             PIC X(10).
+
+       01  REPORT-COUNTERS.
+           05  LINE-COUNT            PIC 9(04)     VALUE ZERO.
+           05  PAGE-COUNT            PIC 9(04)     VALUE ZERO.
+           05  VALUE-COUNT           PIC 9(06)     VALUE ZERO.
+           05  REPORT-START-VALUE    PIC 9(06)     VALUE ZERO.
+
+       77  LINES-PER-PAGE            PIC 9(04)     VALUE 20.
+
+       01  CHECKPOINT-WORK.
+           05  ITER-COUNT            PIC 9(06)     VALUE ZERO.
+           05  ITER-REMAINING        PIC 9(06)     VALUE ZERO.
+           05  CKPT-OPERATION-CODE   PIC X(01).
+           05  CKPT-QUOTIENT         PIC 9(06).
+           05  CKPT-REMAINDER-WORK        PIC 9(04).
+
+       77  CKPT-INTERVAL             PIC 9(04)     VALUE 100.
+
+       01  PARM-NAME-BUSCAR          PIC X(10).
+
+       01  TABLA-WORK.
+           05  TABLA-NUMERO             PIC 9(04)     VALUE ZERO.
+           05  TABLA-RANGO              PIC 9(04)     VALUE ZERO.
+
+       77  TABLA-COLUMNAS            PIC 9(02)     VALUE 5.
+
+       PROCEDURE DIVISION.
+
+       INICIALIZAR.
+           OPEN EXTEND CALC-LOG-FILE
+           IF LOG-FILE-NOT-FOUND
+               OPEN OUTPUT CALC-LOG-FILE
+           END-IF
+           PERFORM MENU-PROGRAMA.
+
+       MENU-PROGRAMA.
+           PERFORM MENU-PROGRAMA-DESPLEGAR
+           PERFORM MENU-PROGRAMA-LEER
+               WITH TEST AFTER
+               UNTIL OPC-1 = 0 OR OPC-1 = 1 OR OPC-1 = 2
+
+           EVALUATE OPC-1
+               WHEN 1
+                   PERFORM SUBP-1-CALCULADORA
+               WHEN 2
+                   PERFORM SUBP-2-TABLAS
+               WHEN 0
+                   PERFORM FINALIZAR
+           END-EVALUATE.
+
+       MENU-PROGRAMA-DESPLEGAR.
+           DISPLAY "..::MENU PROGRAMA::..".
+           DISPLAY "1) Operaciones basicas.".
+           DISPLAY "2) Iteraciones.".
+           DISPLAY "0) Salir.".
+
+       MENU-PROGRAMA-LEER.
+           DISPLAY "Ingresa la opcion que deseas seleccionar: ".
+           ACCEPT OPC-1
+           IF OPC-1 NOT = 0 AND OPC-1 NOT = 1 AND OPC-1 NOT = 2
+               DISPLAY "Opcion no valida. Intenta de nuevo."
+           END-IF.
+
+       REINICIAR-VALORES.
+           MOVE 0 TO NUMBER-1 NUMBER-2.
+
+       CONTINUAR.
+           DISPLAY "Deseas continuar (escribe SI o NO): ".
+           ACCEPT OPC-3.
+
+           IF OPC-3 = "SI" OR OPC-3 = "si"
+               PERFORM MENU-PROGRAMA
+           ELSE
+               PERFORM FINALIZAR.
+
+       FINALIZAR.
+           CLOSE CALC-LOG-FILE.
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      *  SUBMENU 1 - CALCULADORA BASICA.
+      *----------------------------------------------------------------
+       SUBP-MENU-1.
+           PERFORM SUBP-MENU-1-DESPLEGAR
+           PERFORM SUBP-MENU-1-LEER
+               WITH TEST AFTER
+               UNTIL OPC-2 = "A" OR OPC-2 = "a" OR OPC-2 = "B"
+                  OR OPC-2 = "b" OR OPC-2 = "C" OR OPC-2 = "c"
+                  OR OPC-2 = "D" OR OPC-2 = "d" OR OPC-2 = "0"
+
+           EVALUATE OPC-2
+               WHEN "A"
+               WHEN "a"
+                   PERFORM SUBP-1-INGRESAR
+                   PERFORM SUBP-1-ADD
+               WHEN "B"
+               WHEN "b"
+                   PERFORM SUBP-1-INGRESAR
+                   PERFORM SUBP-1-SUBTRACT
+               WHEN "C"
+               WHEN "c"
+                   PERFORM SUBP-1-INGRESAR
+                   PERFORM SUBP-1-MULTIPLY
+               WHEN "D"
+               WHEN "d"
+                   PERFORM SUBP-1-INGRESAR
+                   PERFORM SUBP-1-DIVIDE
+               WHEN "0"
+                   PERFORM MENU-PROGRAMA
+           END-EVALUATE
+
+           IF OPC-2 NOT = "0"
+               PERFORM CONTINUAR
+           END-IF.
+
+       SUBP-MENU-1-DESPLEGAR.
+           DISPLAY "..::SUB MENU CALCULADORA::..".
+           DISPLAY "A) SUMA.".
+           DISPLAY "B) RESTA.".
+           DISPLAY "C) MULTIPLICACION.".
+           DISPLAY "D) DIVISION Y RESTO.".
+           DISPLAY "0) SALIR.".
+
+       SUBP-MENU-1-LEER.
+           DISPLAY "Ingresa la opcion: ".
+           ACCEPT OPC-2
+           IF OPC-2 NOT = "A" AND OPC-2 NOT = "a"
+              AND OPC-2 NOT = "B" AND OPC-2 NOT = "b"
+              AND OPC-2 NOT = "C" AND OPC-2 NOT = "c"
+              AND OPC-2 NOT = "D" AND OPC-2 NOT = "d"
+              AND OPC-2 NOT = "0"
+               DISPLAY "Opcion no valida. Intenta de nuevo."
+           END-IF.
+
+       SUBP-1-INGRESAR.
+           DISPLAY "Ingresa el primer valor: ".
+           ACCEPT NUMBER-1.
+           DISPLAY "Ingresa el segundo valor: ".
+           ACCEPT NUMBER-2.
+
+           IF OPC-2 = "D" OR OPC-2 = "d"
+               PERFORM SUBP-1-VALIDAR-DIVISOR
+                   UNTIL NUMBER-2 NOT = ZERO
+           END-IF.
+
+       SUBP-1-VALIDAR-DIVISOR.
+           DISPLAY "El divisor no puede ser cero. Intenta otra vez.".
+           DISPLAY "Ingresa el segundo valor: ".
+           ACCEPT NUMBER-2.
+
+       SUBP-1-ADD.
+           MOVE "A"       TO CALC-OPERATOR.
+           MOVE NUMBER-1  TO CALC-NUMBER-1.
+           MOVE NUMBER-2  TO CALC-NUMBER-2.
+           CALL "CALCOPS1" USING CALC-OPERATOR
+                                 CALC-NUMBER-1
+                                 CALC-NUMBER-2
+                                 CALC-RESULT
+                                 CALC-REMAINDER
+                                 CALC-STATUS
+           MOVE CALC-RESULT TO RES-ADD
+
+           IF CALC-STATUS-OVERFLOW
+               DISPLAY "*** ADVERTENCIA: DESBORDAMIENTO EN SUMA ***"
+           END-IF
+
+           MOVE NUMBER-1 TO ED-NUMBER-1.
+           MOVE NUMBER-2 TO ED-NUMBER-2.
+           MOVE RES-ADD  TO ED-RESULT.
+           DISPLAY ED-NUMBER-1 " + " ED-NUMBER-2 " = " ED-RESULT
+           PERFORM SUBP-1-LOG-ESCRIBIR.
+
+       SUBP-1-SUBTRACT.
+           MOVE "S"       TO CALC-OPERATOR.
+           MOVE NUMBER-1  TO CALC-NUMBER-1.
+           MOVE NUMBER-2  TO CALC-NUMBER-2.
+           CALL "CALCOPS1" USING CALC-OPERATOR
+                                 CALC-NUMBER-1
+                                 CALC-NUMBER-2
+                                 CALC-RESULT
+                                 CALC-REMAINDER
+                                 CALC-STATUS
+           MOVE CALC-RESULT TO RES-SUBTRACT
+
+           IF CALC-STATUS-OVERFLOW
+               DISPLAY "*** ADVERTENCIA: DESBORDAMIENTO EN RESTA ***"
+           END-IF
+
+           MOVE NUMBER-1    TO ED-NUMBER-1.
+           MOVE NUMBER-2    TO ED-NUMBER-2.
+           MOVE RES-SUBTRACT TO ED-RESULT.
+           DISPLAY ED-NUMBER-1 " - " ED-NUMBER-2 " = " ED-RESULT
+           PERFORM SUBP-1-LOG-ESCRIBIR.
+
+       SUBP-1-MULTIPLY.
+           MOVE "M"       TO CALC-OPERATOR.
+           MOVE NUMBER-1  TO CALC-NUMBER-1.
+           MOVE NUMBER-2  TO CALC-NUMBER-2.
+           CALL "CALCOPS1" USING CALC-OPERATOR
+                                 CALC-NUMBER-1
+                                 CALC-NUMBER-2
+                                 CALC-RESULT
+                                 CALC-REMAINDER
+                                 CALC-STATUS
+           MOVE CALC-RESULT TO RES-MULTIPLY
+
+           IF CALC-STATUS-OVERFLOW
+               DISPLAY
+                   "*** ADVERTENCIA: DESBORDAMIENTO EN MULTIP. ***"
+           END-IF
+
+           MOVE NUMBER-1     TO ED-NUMBER-1.
+           MOVE NUMBER-2     TO ED-NUMBER-2.
+           MOVE RES-MULTIPLY TO ED-RESULT.
+           DISPLAY ED-NUMBER-1 " * " ED-NUMBER-2 " = " ED-RESULT
+           PERFORM SUBP-1-LOG-ESCRIBIR.
+
+       SUBP-1-DIVIDE.
+           MOVE "D"       TO CALC-OPERATOR.
+           MOVE NUMBER-1  TO CALC-NUMBER-1.
+           MOVE NUMBER-2  TO CALC-NUMBER-2.
+           CALL "CALCOPS1" USING CALC-OPERATOR
+                                 CALC-NUMBER-1
+                                 CALC-NUMBER-2
+                                 CALC-RESULT
+                                 CALC-REMAINDER
+                                 CALC-STATUS
+           MOVE CALC-RESULT    TO RES-DIVIDE
+           MOVE CALC-REMAINDER TO RES-REMAINDER
+
+           IF CALC-STATUS-OVERFLOW
+               DISPLAY
+                   "*** ADVERTENCIA: DESBORDAMIENTO EN DIVISION ***"
+           END-IF
+
+           IF CALC-STATUS-ERROR
+               DISPLAY "*** ERROR: DIVISION ENTRE CERO ***"
+           ELSE
+               MOVE NUMBER-1     TO ED-NUMBER-1
+               MOVE NUMBER-2     TO ED-NUMBER-2
+               MOVE RES-DIVIDE   TO ED-RESULT
+               MOVE RES-REMAINDER TO ED-REMAINDER
+               DISPLAY ED-NUMBER-1 " / " ED-NUMBER-2 " = " ED-RESULT
+               DISPLAY ED-NUMBER-1 " % " ED-NUMBER-2 " = " ED-REMAINDER
+           END-IF
+
+           PERFORM SUBP-1-LOG-ESCRIBIR.
+
+       SUBP-1-LOG-ESCRIBIR.
+           ACCEPT CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT CURRENT-TIME FROM TIME.
+           MOVE SPACE             TO CALC-LOG-RECORD.
+           MOVE CURRENT-DATE   TO CLOG-RUN-DATE.
+           MOVE CURRENT-TIME   TO CLOG-RUN-TIME.
+           SET CLOG-SOURCE-INTERACTIVE TO TRUE.
+           MOVE CALC-OPERATOR  TO CLOG-OPERATOR.
+           MOVE CALC-NUMBER-1  TO CLOG-NUMBER-1.
+           MOVE CALC-NUMBER-2  TO CLOG-NUMBER-2.
+           MOVE CALC-RESULT    TO CLOG-RESULT.
+           MOVE CALC-REMAINDER TO CLOG-REMAINDER.
+           MOVE CALC-STATUS    TO CLOG-STATUS.
+           WRITE CALC-LOG-RECORD.
+
+      *----------------------------------------------------------------
+      *  SUBMENU 2 - TABLAS DE ITERACION Y DE MULTIPLICAR.
+      *----------------------------------------------------------------
+       SUBP-2-INGRESAR.
+           MOVE "N" TO PARM-LOADED-SW.
+           DISPLAY "Deseas cargar parametros guardados (S/N): ".
+           ACCEPT OPC-3.
+
+           IF OPC-3 = "S" OR OPC-3 = "s"
+               PERFORM SUBP-2-CARGAR-PARAMETROS
+           END-IF.
+
+           IF NOT PARM-LOADED
+               DISPLAY "Ingresa el inicio de la iteracion: "
+               ACCEPT NUMBER-INIT
+               DISPLAY "Ingresa el limite a iterar."
+               ACCEPT MAX-VALUE
+               DISPLAY "Ingresa el rango de iteracion."
+               ACCEPT NUMBER-RANGE
+           END-IF.
+
+           PERFORM SUBP-2-VALIDAR-RANGO
+               UNTIL NUMBER-RANGE NOT = ZERO.
+
+       SUBP-2-VALIDAR-RANGO.
+           DISPLAY
+               "El rango no puede ser cero (ciclo infinito).".
+           DISPLAY "Ingresa el rango de iteracion.".
+           ACCEPT NUMBER-RANGE.
+
+       SUBP-2-CARGAR-PARAMETROS.
+           DISPLAY "Ingresa el nombre del parametro guardado: ".
+           ACCEPT PARM-NAME-BUSCAR.
+           MOVE "N" TO PARM-FOUND-SW.
+           MOVE "N" TO PARM-EOF-SW.
+
+           OPEN INPUT CALC-PARM-FILE
+           IF PARM-FILE-NOT-FOUND
+               DISPLAY "No existe el archivo de parametros."
+           ELSE
+               PERFORM SUBP-2-BUSCAR-PARAMETRO
+                   UNTIL END-OF-PARM-FILE OR PARM-FOUND
+               CLOSE CALC-PARM-FILE
+           END-IF.
+
+           IF PARM-FOUND
+               MOVE CPARM-NUMBER-INIT  TO NUMBER-INIT
+               MOVE CPARM-MAX-VALUE    TO MAX-VALUE
+               MOVE CPARM-NUMBER-RANGE TO NUMBER-RANGE
+               MOVE "Y" TO PARM-LOADED-SW
+               DISPLAY "Parametros cargados: " PARM-NAME-BUSCAR
+           ELSE
+               DISPLAY
+                   "Parametro no encontrado, se ingresara a mano."
+           END-IF.
+
+       SUBP-2-BUSCAR-PARAMETRO.
+           READ CALC-PARM-FILE
+               AT END
+                   SET END-OF-PARM-FILE TO TRUE
+               NOT AT END
+                   IF CPARM-NAME = PARM-NAME-BUSCAR
+                       SET PARM-FOUND TO TRUE
+                   END-IF
+           END-READ.
+
+       SUBP-MENU-2.
+           PERFORM SUBP-MENU-2-DESPLEGAR
+           PERFORM SUBP-MENU-2-LEER
+               WITH TEST AFTER
+               UNTIL OPC-4 = 0 OR OPC-4 = 1 OR OPC-4 = 2
+                  OR OPC-4 = 3 OR OPC-4 = 4 OR OPC-4 = 5
+                  OR OPC-4 = 6
+
+           EVALUATE OPC-4
+               WHEN 1
+                   PERFORM SUBP-2-INGRESAR
+                   PERFORM SUBP-2-INCREMENTAR-ADD
+               WHEN 2
+                   PERFORM SUBP-2-INGRESAR
+                   PERFORM SUBP-2-DECREMENTAR-SUBTRACT
+               WHEN 3
+                   PERFORM SUBP-2-INGRESAR
+                   PERFORM SUBP-2-INCREMENTAR-MULTIPLY
+               WHEN 4
+                   PERFORM SUBP-2-INGRESAR
+                   PERFORM SUBP-2-DECREMENTAR-DIVIDE
+               WHEN 5
+                   PERFORM SUBP-2-REANUDAR
+               WHEN 6
+                   PERFORM SUBP-2-TABLA-MULTIPLICAR
+               WHEN 0
+                   PERFORM MENU-PROGRAMA
+           END-EVALUATE
+
+           IF OPC-4 NOT = 0
+               PERFORM CONTINUAR
+           END-IF.
+
+       SUBP-MENU-2-DESPLEGAR.
+           DISPLAY "..::SUB MENU TABLAS DE MULTIPLICAR::..".
+           DISPLAY "1) INCREMENTAR ++/+=".
+           DISPLAY "2) DECREMENTAR --/-=".
+           DISPLAY "3) INCREMENTAR *=".
+           DISPLAY "4) DECREMENTAR /=".
+           DISPLAY "5) REANUDAR DESDE CHECKPOINT.".
+           DISPLAY "6) TABLA DE MULTIPLICAR.".
+           DISPLAY "0) SALIR.".
+
+       SUBP-MENU-2-LEER.
+           DISPLAY "Como quieres iterar: ".
+           ACCEPT OPC-4
+           IF OPC-4 NOT = 0 AND OPC-4 NOT = 1 AND OPC-4 NOT = 2
+              AND OPC-4 NOT = 3 AND OPC-4 NOT = 4
+              AND OPC-4 NOT = 5 AND OPC-4 NOT = 6
+               DISPLAY "Opcion no valida. Intenta de nuevo."
+           END-IF.
+
+       SUBP-2-INCREMENTAR-ADD.
+           MOVE "N" TO RESUME-SW
+           PERFORM SUBP-2-REPORTE-INICIAR
+           PERFORM SUBP-2-INCREMENTAR-ADD-OPERACION
+               UNTIL NUMBER-INIT > MAX-VALUE
+           PERFORM SUBP-2-REPORTE-FINALIZAR.
+
+       SUBP-2-INCREMENTAR-ADD-OPERACION.
+           PERFORM SUBP-2-REPORTE-DETALLE.
+           ADD NUMBER-RANGE TO NUMBER-INIT.
+
+       SUBP-2-DECREMENTAR-SUBTRACT.
+           MOVE "N" TO RESUME-SW
+           MOVE "S" TO CKPT-OPERATION-CODE
+           MOVE ZERO TO ITER-COUNT
+           PERFORM SUBP-2-REPORTE-INICIAR
+           PERFORM SUBP-2-DECREMENTAR-SUBTRACT-OPERACION
+               MAX-VALUE TIMES
+           PERFORM SUBP-2-REPORTE-FINALIZAR
+           PERFORM SUBP-2-CHECKPOINT-BORRAR.
+
+       SUBP-2-DECREMENTAR-SUBTRACT-RESUME.
+           SET RESUMING-RUN TO TRUE
+           MOVE "S" TO CKPT-OPERATION-CODE
+           PERFORM SUBP-2-REPORTE-INICIAR
+           COMPUTE ITER-REMAINING = MAX-VALUE - ITER-COUNT
+           PERFORM SUBP-2-DECREMENTAR-SUBTRACT-OPERACION
+               ITER-REMAINING TIMES
+           PERFORM SUBP-2-REPORTE-FINALIZAR
+           PERFORM SUBP-2-CHECKPOINT-BORRAR.
+
+       SUBP-2-DECREMENTAR-SUBTRACT-OPERACION.
+           SUBTRACT NUMBER-RANGE FROM NUMBER-INIT.
+           ADD 1 TO ITER-COUNT.
+           PERFORM SUBP-2-REPORTE-DETALLE.
+           PERFORM SUBP-2-CHECKPOINT-VERIFICAR.
+
+       SUBP-2-INCREMENTAR-MULTIPLY.
+           MOVE "N" TO RESUME-SW
+           MOVE "M" TO CKPT-OPERATION-CODE
+           MOVE ZERO TO ITER-COUNT
+           PERFORM SUBP-2-REPORTE-INICIAR
+           PERFORM SUBP-2-INCREMENTAR-MULTIPLY-OPERACION
+               MAX-VALUE TIMES
+           PERFORM SUBP-2-REPORTE-FINALIZAR
+           PERFORM SUBP-2-CHECKPOINT-BORRAR.
+
+       SUBP-2-INCREMENTAR-MULTIPLY-RESUME.
+           SET RESUMING-RUN TO TRUE
+           MOVE "M" TO CKPT-OPERATION-CODE
+           PERFORM SUBP-2-REPORTE-INICIAR
+           COMPUTE ITER-REMAINING = MAX-VALUE - ITER-COUNT
+           PERFORM SUBP-2-INCREMENTAR-MULTIPLY-OPERACION
+               ITER-REMAINING TIMES
+           PERFORM SUBP-2-REPORTE-FINALIZAR
+           PERFORM SUBP-2-CHECKPOINT-BORRAR.
+
+       SUBP-2-INCREMENTAR-MULTIPLY-OPERACION.
+           MULTIPLY NUMBER-RANGE BY NUMBER-INIT.
+           ADD 1 TO ITER-COUNT.
+           PERFORM SUBP-2-REPORTE-DETALLE.
+           PERFORM SUBP-2-CHECKPOINT-VERIFICAR.
+
+       SUBP-2-DECREMENTAR-DIVIDE.
+           MOVE "N" TO RESUME-SW
+           MOVE "D" TO CKPT-OPERATION-CODE
+           MOVE ZERO TO ITER-COUNT
+           PERFORM SUBP-2-REPORTE-INICIAR
+           PERFORM SUBP-2-DECREMENTAR-DIVIDE-OPERACION
+               MAX-VALUE TIMES
+           PERFORM SUBP-2-REPORTE-FINALIZAR
+           PERFORM SUBP-2-CHECKPOINT-BORRAR.
+
+       SUBP-2-DECREMENTAR-DIVIDE-RESUME.
+           SET RESUMING-RUN TO TRUE
+           MOVE "D" TO CKPT-OPERATION-CODE
+           PERFORM SUBP-2-REPORTE-INICIAR
+           COMPUTE ITER-REMAINING = MAX-VALUE - ITER-COUNT
+           PERFORM SUBP-2-DECREMENTAR-DIVIDE-OPERACION
+               ITER-REMAINING TIMES
+           PERFORM SUBP-2-REPORTE-FINALIZAR
+           PERFORM SUBP-2-CHECKPOINT-BORRAR.
+
+       SUBP-2-DECREMENTAR-DIVIDE-OPERACION.
+           DIVIDE NUMBER-RANGE INTO NUMBER-INIT.
+           ADD 1 TO ITER-COUNT.
+           PERFORM SUBP-2-REPORTE-DETALLE.
+           PERFORM SUBP-2-CHECKPOINT-VERIFICAR.
+
+       SUBP-2-CHECKPOINT-VERIFICAR.
+           DIVIDE ITER-COUNT BY CKPT-INTERVAL
+               GIVING CKPT-QUOTIENT
+               REMAINDER CKPT-REMAINDER-WORK.
+           IF CKPT-REMAINDER-WORK = ZERO
+               PERFORM SUBP-2-CHECKPOINT-GRABAR
+           END-IF.
+
+       SUBP-2-CHECKPOINT-GRABAR.
+           MOVE SPACE               TO CALC-CKPT-RECORD.
+           MOVE CKPT-OPERATION-CODE TO CKPT-OPERATION.
+           MOVE ITER-COUNT       TO CKPT-ITER-COUNT.
+           MOVE NUMBER-INIT         TO CKPT-NUMBER-INIT.
+           MOVE MAX-VALUE           TO CKPT-MAX-VALUE.
+           MOVE NUMBER-RANGE        TO CKPT-NUMBER-RANGE.
+           MOVE PAGE-COUNT          TO CKPT-PAGE-COUNT.
+           OPEN OUTPUT CALC-CKPT-FILE.
+           WRITE CALC-CKPT-RECORD.
+           CLOSE CALC-CKPT-FILE.
+
+      *----------------------------------------------------------------
+      *  BORRA EL CHECKPOINT AL TERMINAR LA CORRIDA (NORMAL O          *
+      *  REANUDADA) PARA QUE LA OPCION 5 NO REPITA UN TRAMO YA         *
+      *  PROCESADO EN UNA CORRIDA FUTURA.                              *
+      *----------------------------------------------------------------
+       SUBP-2-CHECKPOINT-BORRAR.
+           OPEN OUTPUT CALC-CKPT-FILE.
+           CLOSE CALC-CKPT-FILE.
+
+       SUBP-2-REANUDAR.
+           MOVE "N" TO CKPT-EOF-SW
+           OPEN INPUT CALC-CKPT-FILE
+           IF CKPT-FILE-NOT-FOUND
+               DISPLAY "No hay un checkpoint guardado."
+           ELSE
+               READ CALC-CKPT-FILE
+                   AT END
+                       SET END-OF-CKPT-FILE TO TRUE
+                       DISPLAY
+                           "El archivo de checkpoint esta vacio."
+               END-READ
+               CLOSE CALC-CKPT-FILE
+               IF NOT END-OF-CKPT-FILE
+                   PERFORM SUBP-2-REANUDAR-EJECUTAR
+               END-IF
+           END-IF.
+
+       SUBP-2-REANUDAR-EJECUTAR.
+           MOVE CKPT-NUMBER-INIT   TO NUMBER-INIT.
+           MOVE CKPT-MAX-VALUE     TO MAX-VALUE.
+           MOVE CKPT-NUMBER-RANGE  TO NUMBER-RANGE.
+           MOVE CKPT-ITER-COUNT    TO ITER-COUNT.
+           MOVE CKPT-PAGE-COUNT    TO PAGE-COUNT.
+
+           EVALUATE TRUE
+               WHEN CKPT-OPERATION-SUBTRACT
+                   PERFORM SUBP-2-DECREMENTAR-SUBTRACT-RESUME
+               WHEN CKPT-OPERATION-MULTIPLY
+                   PERFORM SUBP-2-INCREMENTAR-MULTIPLY-RESUME
+               WHEN CKPT-OPERATION-DIVIDE
+                   PERFORM SUBP-2-DECREMENTAR-DIVIDE-RESUME
+           END-EVALUATE.
+
+      *----------------------------------------------------------------
+      *  REPORTE PAGINADO DE LAS TABLAS DE ITERACION.
+      *----------------------------------------------------------------
+       SUBP-2-REPORTE-INICIAR.
+           MOVE ZERO TO LINE-COUNT.
+           ACCEPT CURRENT-DATE FROM DATE YYYYMMDD.
+           PERFORM SUBP-2-FORMATEAR-FECHA.
+           MOVE NUMBER-INIT TO REPORT-START-VALUE
+           IF RESUMING-RUN
+               MOVE ITER-COUNT TO VALUE-COUNT
+               OPEN EXTEND ITER-RPT-FILE
+           ELSE
+               MOVE ZERO TO PAGE-COUNT VALUE-COUNT
+               OPEN OUTPUT ITER-RPT-FILE
+           END-IF
+           PERFORM SUBP-2-REPORTE-ENCABEZADO.
+
+       SUBP-2-FORMATEAR-FECHA.
+           MOVE CURRENT-DATE(1:4) TO RUN-DATE-EDIT(1:4).
+           MOVE "-"                  TO RUN-DATE-EDIT(5:1).
+           MOVE CURRENT-DATE(5:2) TO RUN-DATE-EDIT(6:2).
+           MOVE "-"                  TO RUN-DATE-EDIT(8:1).
+           MOVE CURRENT-DATE(7:2) TO RUN-DATE-EDIT(9:2).
+
+       SUBP-2-REPORTE-ENCABEZADO.
+           ADD 1 TO PAGE-COUNT.
+           MOVE SPACE TO ITER-RPT-RECORD.
+           MOVE RUN-DATE-EDIT TO IH1-RUN-DATE.
+           MOVE PAGE-COUNT    TO IH1-PAGE-NO.
+           WRITE ITER-RPT-RECORD.
+           MOVE SPACE TO ITER-RPT-RECORD.
+           IF RESUMING-RUN
+               MOVE "REANUDA DESDE:" TO IH2-LIT-INIT
+           ELSE
+               MOVE "VALOR INICIAL:" TO IH2-LIT-INIT
+           END-IF
+           MOVE "  MAXIMO: "  TO IH2-LIT-MAX.
+           MOVE "  RANGO: "   TO IH2-LIT-RANGE.
+           MOVE REPORT-START-VALUE TO IH2-NUMBER-INIT.
+           MOVE MAX-VALUE     TO IH2-MAX-VALUE.
+           MOVE NUMBER-RANGE  TO IH2-NUMBER-RANGE.
+           WRITE ITER-RPT-RECORD.
+           MOVE 2 TO LINE-COUNT.
+
+       SUBP-2-REPORTE-DETALLE.
+           IF LINE-COUNT >= LINES-PER-PAGE
+               PERFORM SUBP-2-REPORTE-ENCABEZADO
+           END-IF.
+           ADD 1 TO VALUE-COUNT.
+           ADD 1 TO LINE-COUNT.
+           MOVE SPACE TO ITER-RPT-RECORD.
+           MOVE VALUE-COUNT TO ID-SEQ-NO.
+           MOVE NUMBER-INIT    TO ID-VALUE.
+           WRITE ITER-RPT-RECORD.
+
+       SUBP-2-REPORTE-FINALIZAR.
+           MOVE SPACE TO ITER-RPT-RECORD.
+           MOVE VALUE-COUNT TO IF-COUNT.
+           WRITE ITER-RPT-RECORD.
+           CLOSE ITER-RPT-FILE.
+
+      *----------------------------------------------------------------
+      *  TABLA DE MULTIPLICAR - USA LOS CUATRO CAMPOS ITERADORES PARA
+      *  ARMAR UNA CUADRICULA RENGLON/COLUMNA DE LA MISMA SERIE (SIN
+      *  REPETIR VALORES, A DIFERENCIA DE LA VERSION ORIGINAL QUE
+      *  MULTIPLICABA RENGLON POR COLUMNA COMO SI FUERAN DOS FACTORES).
+      *----------------------------------------------------------------
+       SUBP-2-TABLA-MULTIPLICAR.
+           DISPLAY "Ingresa el numero para la tabla: ".
+           ACCEPT TABLA-NUMERO.
+           DISPLAY "Ingresa el rango (cuantos renglones): ".
+           ACCEPT TABLA-RANGO.
+           PERFORM SUBP-2-VALIDAR-RANGO-TABLA
+               UNTIL TABLA-RANGO NOT = ZERO.
+
+           DISPLAY "..::TABLA DE MULTIPLICAR DEL " TABLA-NUMERO
+                   "::..".
+           PERFORM SUBP-2-TABLA-CELDA
+               VARYING ITERATOR-1 FROM 1 BY 1
+                   UNTIL ITERATOR-1 > TABLA-RANGO
+               AFTER   ITERATOR-2 FROM 1 BY 1
+                   UNTIL ITERATOR-2 > TABLA-COLUMNAS.
+
+       SUBP-2-VALIDAR-RANGO-TABLA.
+           DISPLAY "El rango no puede ser cero.".
+           DISPLAY "Ingresa el rango (cuantos renglones): ".
+           ACCEPT TABLA-RANGO.
+
+       SUBP-2-TABLA-CELDA.
+           COMPUTE ITERATOR-3 =
+               (ITERATOR-1 - 1) * TABLA-COLUMNAS + ITERATOR-2.
+           COMPUTE ITERATOR-4 = TABLA-NUMERO * ITERATOR-3.
+           DISPLAY "FILA " ITERATOR-1 " COL " ITERATOR-2 ": "
+                   TABLA-NUMERO " x " ITERATOR-3 " = " ITERATOR-4.
+
+       SUBP-1-CALCULADORA.
+           PERFORM SUBP-MENU-1.
+
+       SUBP-2-TABLAS.
+           PERFORM SUBP-MENU-2.
+
+       END PROGRAM REPASO-3.
