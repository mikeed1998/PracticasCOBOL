@@ -0,0 +1,183 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CALCBAT3.
+       AUTHOR.        J. HERRERA MORALES.
+       INSTALLATION.  DEPTO. DE SISTEMAS.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+      *****************************************************************
+      *  CALCBAT3 IS THE UNATTENDED BATCH COUNTERPART OF THE          *
+      *  INTERACTIVE CALCULATOR IN REPASO-3.  IT READS OPERATION      *
+      *  CODE / OPERAND PAIRS FROM CALC-TRAN-FILE, DRIVES EACH ONE    *
+      *  THROUGH THE SAME CALCOPS1 ARITHMETIC SUBPROGRAM USED BY THE  *
+      *  INTERACTIVE MENUS, AND WRITES ONE LINE PER TRANSACTION TO    *
+      *  CALC-RPT-FILE.  EVERY TRANSACTION IS ALSO APPENDED TO THE    *
+      *  SAME AUDIT LOG THE INTERACTIVE PROGRAM WRITES TO, SO A       *
+      *  DISPUTED FIGURE CAN BE TRACED REGARDLESS OF HOW IT WAS RUN.  *
+      *
+      *  MODIFICATION HISTORY.
+      *  DATE        BY   DESCRIPTION
+      *  ----------  ---  ---------------------------------------------
+      *  2026-08-08  JHM  ORIGINAL VERSION - END-OF-DAY BATCH DRIVER
+      *                   FOR RECURRING ADJUSTMENT CALCULATIONS.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-TRAN-FILE  ASSIGN TO "CALCTRAN"
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS TRAN-FILE-STATUS.
+           SELECT CALC-RPT-FILE   ASSIGN TO "CALCRPT"
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS RPT-FILE-STATUS.
+           SELECT CALC-LOG-FILE   ASSIGN TO "CALCLOG"
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS LOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-TRAN-FILE
+           RECORDING MODE IS F.
+           COPY "calctran.cpy".
+
+       FD  CALC-RPT-FILE
+           RECORDING MODE IS F.
+           COPY "calcrpt.cpy".
+
+       FD  CALC-LOG-FILE
+           RECORDING MODE IS F.
+           COPY "calclog.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01  CONTROL-SWITCHES.
+           05  TRAN-EOF-SW                PIC X(01)     VALUE "N".
+               88  END-OF-TRAN-FILE          VALUE "Y".
+
+       01  RUN-COUNTERS.
+           05  TRAN-COUNT            PIC 9(06)     VALUE ZERO.
+           05  ERROR-COUNT           PIC 9(06)     VALUE ZERO.
+
+       01  CALC-LINKAGE-AREA.
+           05  CALC-OPERATOR         PIC X(01).
+           05  CALC-NUMBER-1         PIC S9(4)V99.
+           05  CALC-NUMBER-2         PIC S9(4)V99.
+           05  CALC-RESULT           PIC S9(5)V99.
+           05  CALC-REMAINDER        PIC S9(5)V99.
+           05  CALC-STATUS           PIC X(02).
+               88  CALC-STATUS-OK            VALUE "OK".
+               88  CALC-STATUS-OVERFLOW      VALUE "OF".
+               88  CALC-STATUS-ERROR         VALUE "ER".
+               88  CALC-STATUS-INVALID       VALUE "IV".
+
+       01  CURRENT-DATE              PIC 9(08).
+       01  CURRENT-TIME              PIC 9(08).
+
+       01  LOG-FILE-STATUS           PIC X(02).
+           88  LOG-FILE-NOT-FOUND        VALUE "35".
+
+       01  TRAN-FILE-STATUS          PIC X(02).
+           88  TRAN-FILE-NOT-FOUND       VALUE "35".
+
+       01  RPT-FILE-STATUS           PIC X(02).
+           88  RPT-FILE-NOT-FOUND        VALUE "35".
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS
+               UNTIL END-OF-TRAN-FILE
+           PERFORM 3000-FINALIZE
+           GOBACK.
+
+       1000-INITIALIZE.
+           ACCEPT CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT CURRENT-TIME FROM TIME
+           OPEN INPUT  CALC-TRAN-FILE
+           IF TRAN-FILE-NOT-FOUND
+               DISPLAY "CALCBAT3 - NO SE ENCONTRO CALCTRAN. TERMINANDO."
+               GOBACK
+           END-IF
+           OPEN OUTPUT CALC-RPT-FILE
+           IF RPT-FILE-STATUS NOT = "00"
+               DISPLAY "CALCBAT3 - ERROR AL ABRIR CALCRPT: "
+                   RPT-FILE-STATUS
+               CLOSE CALC-TRAN-FILE
+               GOBACK
+           END-IF
+           OPEN EXTEND CALC-LOG-FILE
+           IF LOG-FILE-NOT-FOUND
+               OPEN OUTPUT CALC-LOG-FILE
+           END-IF
+           READ CALC-TRAN-FILE
+               AT END
+                   SET END-OF-TRAN-FILE TO TRUE
+           END-READ.
+
+       2000-PROCESS-TRANSACTIONS.
+           ADD 1 TO TRAN-COUNT
+           MOVE CTRAN-OPERATOR TO CALC-OPERATOR
+           MOVE CTRAN-NUMBER-1 TO CALC-NUMBER-1
+           MOVE CTRAN-NUMBER-2 TO CALC-NUMBER-2
+
+           CALL "CALCOPS1" USING CALC-OPERATOR
+                                  CALC-NUMBER-1
+                                  CALC-NUMBER-2
+                                  CALC-RESULT
+                                  CALC-REMAINDER
+                                  CALC-STATUS
+
+           PERFORM 2100-WRITE-REPORT-LINE
+           PERFORM 2200-WRITE-LOG-RECORD
+
+           IF NOT CALC-STATUS-OK
+               ADD 1 TO ERROR-COUNT
+           END-IF
+
+           READ CALC-TRAN-FILE
+               AT END
+                   SET END-OF-TRAN-FILE TO TRUE
+           END-READ.
+
+       2100-WRITE-REPORT-LINE.
+           MOVE SPACE TO CALC-RPT-RECORD
+           MOVE CALC-OPERATOR TO CRPT-OPERATOR
+           MOVE CALC-NUMBER-1 TO CRPT-NUMBER-1
+           MOVE CALC-NUMBER-2 TO CRPT-NUMBER-2
+           MOVE CALC-RESULT   TO CRPT-RESULT
+           EVALUATE TRUE
+               WHEN CALC-STATUS-OVERFLOW
+                   MOVE "*** DESBORDAMIENTO ***" TO CRPT-REMARKS
+               WHEN CALC-STATUS-ERROR
+                   MOVE "*** DIVISOR CERO ***" TO CRPT-REMARKS
+               WHEN CALC-STATUS-INVALID
+                   MOVE "*** OPERADOR INVALIDO ***" TO CRPT-REMARKS
+               WHEN OTHER
+                   MOVE SPACE TO CRPT-REMARKS
+           END-EVALUATE
+           WRITE CALC-RPT-RECORD.
+
+       2200-WRITE-LOG-RECORD.
+           MOVE SPACE TO CALC-LOG-RECORD
+           MOVE CURRENT-DATE TO CLOG-RUN-DATE
+           MOVE CURRENT-TIME TO CLOG-RUN-TIME
+           SET CLOG-SOURCE-BATCH TO TRUE
+           MOVE CALC-OPERATOR TO CLOG-OPERATOR
+           MOVE CALC-NUMBER-1 TO CLOG-NUMBER-1
+           MOVE CALC-NUMBER-2 TO CLOG-NUMBER-2
+           MOVE CALC-RESULT   TO CLOG-RESULT
+           MOVE CALC-REMAINDER TO CLOG-REMAINDER
+           MOVE CALC-STATUS   TO CLOG-STATUS
+           WRITE CALC-LOG-RECORD.
+
+       3000-FINALIZE.
+           CLOSE CALC-TRAN-FILE CALC-RPT-FILE CALC-LOG-FILE
+           DISPLAY "CALCBAT3 - TRANSACCIONES PROCESADAS: "
+               TRAN-COUNT
+           DISPLAY "CALCBAT3 - TRANSACCIONES CON ERROR/DESBORDE: "
+               ERROR-COUNT.
+
+       END PROGRAM CALCBAT3.
