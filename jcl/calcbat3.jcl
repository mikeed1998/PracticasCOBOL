@@ -0,0 +1,15 @@
+//CALCBAT3 JOB (ACCTG),'CALCULADORA BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS CALCBAT3 UNATTENDED AT END OF DAY AGAINST THE STANDING  *
+//* TRANSACTION FILE OF ADJUSTMENT CALCULATIONS AND PRODUCES THE *
+//* PRINTED RESULT REPORT.  THE SAME RUN ALSO APPENDS TO THE     *
+//* CALCULATOR AUDIT LOG SHARED WITH THE INTERACTIVE PROGRAM.    *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CALCBAT3
+//STEPLIB  DD   DSN=PROD.CALC.LOADLIB,DISP=SHR
+//CALCTRAN DD   DSN=PROD.CALC.TRANS(0),DISP=SHR
+//CALCRPT  DD   SYSOUT=*
+//CALCLOG  DD   DSN=PROD.CALC.AUDITLOG,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//
